@@ -0,0 +1,290 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exe1_relatorioTurma".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>   Relatorio de turma: le o arqCad usado pelo lista11exe1_sequencial
+      *>   e gera, em relatorioTurma.txt, a relacao de alunos agrupada por
+      *>   fd-fase (turma), com subtotal de alunos por fase e total geral -
+      *>   util no inicio do periodo letivo para fechar as turmas.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCad assign to "arqCad.txt"  *> cadastro de alunos (somente leitura)
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCad.
+
+           select ordTurma assign to "ordTurma.tmp" *> arquivo de trabalho do sort
+           organization is line sequential.
+
+           select relTurma assign to "relatorioTurma.txt" *> relatorio gerado
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relTurma.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCad.
+           copy "cadreg.cpy".
+
+       sd ordTurma.
+       01 sd-cad.
+           05 sd-fase                              pic 9(002). *> chave de ordenacao
+           05 sd-cod                               pic 9(004).
+           05 sd-nome-alu                          pic X(035).
+
+       fd relTurma.
+       01 rel-linha                                pic X(080).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCad                             pic  9(02).
+       77 ws-fs-relTurma                           pic  9(02).
+
+       77 ws-fim-ordenacao                         pic  x(01) value "N".
+          88  fim-da-ordenacao                     value "S".
+
+       77 ws-primeira-leitura                      pic  x(01) value "S".
+          88  eh-primeira-leitura                  value "S".
+
+       77 ws-fase-atual                            pic  9(02) value zeros.
+       77 ws-qtd-fase                              pic  9(04) value zeros.
+       77 ws-qtd-total                             pic  9(04) value zeros.
+
+       01 ws-lin-titulo1.
+           05 filler                               pic x(080) value
+              "Relatorio de turma - Cadastro de Alunos".
+
+       01 ws-lin-titulo2.
+           05 filler                               pic x(010) value "Fase".
+           05 filler                               pic x(070) value "Nome do Aluno".
+
+       01 ws-lin-detalhe.
+           05 ws-ld-fase                           pic z9.
+           05 filler                               pic x(008) value spaces.
+           05 ws-ld-nome                           pic x(035).
+
+       01 ws-lin-subtotal.
+           05 filler                               pic x(018) value "Subtotal da fase ".
+           05 ws-ls-fase                           pic z9.
+           05 filler                               pic x(004) value " :  ".
+           05 ws-ls-qtd                            pic zzz9.
+           05 filler                               pic x(010) value " aluno(s)".
+
+       01 ws-lin-total.
+           05 filler                               pic x(018) value "Total geral ..... ".
+           05 ws-lt-qtd                            pic zzz9.
+           05 filler                               pic x(010) value " aluno(s)".
+
+       01 ws-lin-branco                            pic x(080) value spaces.
+
+       77 ws-msn-erro-ofsset                       pic 9(02).
+       77 ws-msn-erro-cod                          pic 9(02).
+       77 ws-msn-erro-text                         pic X(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - ordena por fase e gera o relatorio
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           sort ordTurma
+               on ascending key sd-fase sd-cod
+               input procedure is popula-ordenacao
+               output procedure is gera-relatorio
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le o arqCad e entrega cada aluno ao sort, na ordem de leitura
+      *>------------------------------------------------------------------------
+       popula-ordenacao section.
+
+           open input arqCad
+
+           if ws-fs-arqCad <> 00 then
+               move 1                               to ws-msn-erro-ofsset
+               move ws-fs-arqCad                    to ws-msn-erro-cod
+               move "Erro ao abrir arqCad p/ sort." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqCad = 10
+               read arqCad
+
+               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                   move 2                              to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                   to ws-msn-erro-cod
+                   move "Erro ao ler arqCad p/ sort."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCad = 00 then
+                   move fd-fase     to sd-fase
+                   move fd-cod      to sd-cod
+                   move fd-nome-alu to sd-nome-alu
+                   release sd-cad
+               end-if
+           end-perform
+
+           close arqCad
+
+           if ws-fs-arqCad <> 00 then
+               move 3                              to ws-msn-erro-ofsset
+               move ws-fs-arqCad                   to ws-msn-erro-cod
+               move "Erro ao fechar arqCad p/ sort." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       popula-ordenacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Recebe os alunos ja ordenados por fase e grava o relatorio, com
+      *>  quebra de controle por fase (subtotal) e total geral no final.
+      *>------------------------------------------------------------------------
+       gera-relatorio section.
+
+           open output relTurma
+
+           if ws-fs-relTurma <> 00 then
+               move 4                                   to ws-msn-erro-ofsset
+               move ws-fs-relTurma                      to ws-msn-erro-cod
+               move "Erro ao abrir relatorioTurma.txt." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-lin-titulo1 to rel-linha
+           write rel-linha
+           move ws-lin-branco  to rel-linha
+           write rel-linha
+           move ws-lin-titulo2 to rel-linha
+           write rel-linha
+
+           move "S"   to ws-primeira-leitura
+           move zeros to ws-fase-atual
+           move zeros to ws-qtd-fase
+           move zeros to ws-qtd-total
+
+           perform until fim-da-ordenacao
+               return ordTurma
+                   at end
+                       move "S" to ws-fim-ordenacao
+               end-return
+
+               if not fim-da-ordenacao then
+                   if eh-primeira-leitura then
+                       move "N"     to ws-primeira-leitura
+                       move sd-fase to ws-fase-atual
+                   else
+                       if sd-fase <> ws-fase-atual then
+                           move ws-fase-atual to ws-ls-fase
+                           move ws-qtd-fase   to ws-ls-qtd
+                           move ws-lin-subtotal to rel-linha
+                           write rel-linha
+                           move ws-lin-branco   to rel-linha
+                           write rel-linha
+
+                           move sd-fase to ws-fase-atual
+                           move zeros   to ws-qtd-fase
+                       end-if
+                   end-if
+
+                   move sd-fase     to ws-ld-fase
+                   move sd-nome-alu to ws-ld-nome
+                   move ws-lin-detalhe to rel-linha
+                   write rel-linha
+
+                   add 1 to ws-qtd-fase
+                   add 1 to ws-qtd-total
+               end-if
+           end-perform
+
+      *>   subtotal da ultima fase lida, se houve pelo menos um aluno
+           if not eh-primeira-leitura then
+               move ws-fase-atual   to ws-ls-fase
+               move ws-qtd-fase     to ws-ls-qtd
+               move ws-lin-subtotal to rel-linha
+               write rel-linha
+               move ws-lin-branco   to rel-linha
+               write rel-linha
+           end-if
+
+           move ws-qtd-total to ws-lt-qtd
+           move ws-lin-total to rel-linha
+           write rel-linha
+
+           close relTurma
+
+           if ws-fs-relTurma <> 00 then
+               move 5                                    to ws-msn-erro-ofsset
+               move ws-fs-relTurma                       to ws-msn-erro-cod
+               move "Erro ao fechar relatorioTurma.txt." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       gera-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+
+      *>   imprimindo mensagens de erro
+           display ws-msn-erro-ofsset
+           display ws-msn-erro-cod
+           display ws-msn-erro-text
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
