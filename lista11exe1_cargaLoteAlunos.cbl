@@ -0,0 +1,506 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exe1_cargaLoteAlunos".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>   Carga em lote de matriculas: le um arquivo de matriculas ja
+      *>   preparado pela secretaria (cargaAlunos.txt, um aluno por linha,
+      *>   sem codigo - o codigo eh atribuido automaticamente, igual ao
+      *>   CADASTRA-ALUNO do lista11exe1_sequencial) e grava no arqCad os
+      *>   registros que passarem nas mesmas validacoes usadas na tela de
+      *>   cadastro. Gera relatorioCargaLote.txt com o resultado de cada
+      *>   linha (aceita ou rejeitada, com o motivo) e o total no final -
+      *>   para nao precisar digitar, uma por uma, as matriculas que chegam
+      *>   em lote no comeco do ano letivo.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqLote assign to "cargaAlunos.txt" *> matriculas preparadas pela secretaria
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqLote.
+
+           select arqCad assign to "arqCad.txt" *> cadastro de alunos (lido p/ prox. codigo, depois gravado)
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCad.
+
+           select relCarga assign to "relatorioCargaLote.txt" *> resultado da carga, linha a linha
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relCarga.
+
+      *>   trilha de auditoria - uma linha por matricula aceita na carga.
+           select arqAuditoria assign to "arqAuditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqLote.
+       01 lote-reg.
+           05 lote-nome-alu                        pic X(035). *> nome do aluno
+           05 lote-nome-mae                        pic X(035). *> nome da mae do aluno
+           05 lote-nome-pai                        pic X(035). *> nome do pai do aluno
+           05 lote-data-nasc                       pic X(010). *> data de nascimento do aluno
+           05 lote-data-nasc-val redefines lote-data-nasc.
+               10 lote-dn-dia                      pic 9(002).
+                   88 lote-dn-dia-valido            value 1 thru 31.
+               10 lote-dn-barra1                   pic x(001).
+               10 lote-dn-mes                      pic 9(002).
+                   88 lote-dn-mes-valido            value 1 thru 12.
+               10 lote-dn-barra2                   pic x(001).
+               10 lote-dn-ano                       pic 9(004).
+                   88 lote-dn-ano-valido            value 1900 thru 2100.
+           05 lote-fase                            pic 9(002). *> fase em que o aluno esta
+               88 lote-fase-dentro-da-faixa        value 1 thru 12.
+           05 lote-tel-cont                        pic X(015). *> telefone de um dos pais
+           05 lote-email                           pic X(025). *> email de um dos pais
+           05 lote-endereco                        pic X(100). *> endereco da familia
+           05 lote-alergico                        pic X(001). *> eh alergico?
+               88 lote-eh-alergico                 value "S" "s".
+               88 lote-n-eh-alergico                value "N" "n".
+
+       fd arqCad.
+           copy "cadreg.cpy".
+
+       fd relCarga.
+       01 rel-linha                                pic X(104).
+
+       fd arqAuditoria.
+           copy "auditreg.cpy".
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqLote                            pic  9(02).
+       77 ws-fs-arqCad                              pic  9(02).
+       77 ws-fs-relCarga                           pic  9(02).
+       77 ws-fs-arqAuditoria                       pic  9(02).
+
+       77 ws-maior-cod                             pic  9(004) value zeros.
+
+      *>----Variaveis da trilha de auditoria (quem rodou a carga e quando)
+       77 ws-audit-usuario                         pic  X(020) value spaces.
+
+      *>----Variaveis da validacao da linha lida (mesmos criterios do
+      *>   valida-dados-aluno do lista11exe1_sequencial)
+       77 ws-tally-arroba                          pic  9(002) value zeros.
+
+       77 ws-dados-validos                         pic  x(001) value "N".
+          88  dados-do-aluno-ok                    value "S".
+          88  dados-do-aluno-invalidos             value "N".
+
+       77 ws-msn-cad-erro                          pic  X(050) value spaces.
+
+       77 ws-qtd-lidos                             pic  9(04) value zeros.
+       77 ws-qtd-aceitos                           pic  9(04) value zeros.
+       77 ws-qtd-rejeitados                        pic  9(04) value zeros.
+
+       01 ws-lin-titulo.
+           05 filler                               pic x(080) value
+              "Carga em lote de matriculas - resultado".
+
+       01 ws-lin-cabecalho.
+           05 filler                               pic x(006) value "Codigo".
+           05 filler                               pic x(036) value "Nome do Aluno".
+           05 filler                               pic x(012) value "Situacao".
+           05 filler                               pic x(050) value "Motivo da rejeicao".
+
+       01 ws-lin-detalhe.
+           05 ws-ld-cod                            pic zzz9.
+           05 filler                               pic x(002) value spaces.
+           05 ws-ld-nome                           pic x(036).
+           05 ws-ld-situacao                       pic x(012).
+           05 ws-ld-motivo                         pic x(050).
+
+       01 ws-lin-total.
+           05 filler                               pic x(025) value "Linhas lidas ........... ".
+           05 ws-lt-lidos                          pic zzz9.
+
+       01 ws-lin-total-aceitos.
+           05 filler                               pic x(025) value "Matriculas aceitas ..... ".
+           05 ws-lt-aceitos                        pic zzz9.
+
+       01 ws-lin-total-rejeitados.
+           05 filler                               pic x(025) value "Matriculas rejeitadas .. ".
+           05 ws-lt-rejeitados                     pic zzz9.
+
+       01 ws-lin-branco                            pic x(080) value spaces.
+
+       77 ws-msn-erro-ofsset                       pic 9(02).
+       77 ws-msn-erro-cod                          pic 9(02).
+       77 ws-msn-erro-text                         pic X(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização - identifica o usuario logado no
+      *>  sistema operacional, usado depois para carimbar a auditoria.
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           accept ws-audit-usuario from environment "USER"
+
+           if ws-audit-usuario = spaces then
+               move "DESCONHECIDO" to ws-audit-usuario
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   descobrindo o maior codigo ja cadastrado, igual ao CADASTRA-ALUNO
+      *>   do lista11exe1_sequencial, para numerar as matriculas do lote
+      *>   em sequencia a partir do ultimo aluno ja cadastrado.
+           move zeros to ws-maior-cod
+           open input arqCad
+
+           if ws-fs-arqCad = 00 then
+               perform until ws-fs-arqCad = 10
+                   read arqCad
+
+                   if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                       move 1                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCad                        to ws-msn-erro-cod
+                       move "Erro ao ler arq. p/ prox. codigo." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqCad = 00 and fd-cod > ws-maior-cod then
+                       move fd-cod to ws-maior-cod
+                   end-if
+               end-perform
+
+               close arqCad
+
+               if ws-fs-arqCad <> 00 then
+                   move 2                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                           to ws-msn-erro-cod
+                   move "Erro ao fechar arq. p/ prox. codigo." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>       arqCad.txt ainda nao existe: a primeira matricula sera o codigo 0001
+           else
+               if ws-fs-arqCad <> 35 then
+                   move 3                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                           to ws-msn-erro-cod
+                   move "Erro ao abrir arq. p/ prox. codigo."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           open input arqLote
+
+           if ws-fs-arqLote <> 00 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arqLote                         to ws-msn-erro-cod
+               move "Erro ao abrir cargaAlunos.txt."      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   estendendo o arqCad - se ele nao existir ainda (status 35), cria
+      *>   o arquivo vazio e abre extend de novo.
+           open extend arqCad
+
+           if ws-fs-arqCad = 35 then
+               open output arqCad
+               close arqCad
+               open extend arqCad
+           end-if
+
+           if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 05 then
+               move 5                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCad                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. de cadastro." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output relCarga
+
+           if ws-fs-relCarga <> 00 then
+               move 6                                      to ws-msn-erro-ofsset
+               move ws-fs-relCarga                         to ws-msn-erro-cod
+               move "Erro ao abrir relatorioCargaLote.txt." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-lin-titulo to rel-linha
+           write rel-linha
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-lin-cabecalho to rel-linha
+           write rel-linha
+
+           perform until ws-fs-arqLote = 10
+               read arqLote
+
+               if ws-fs-arqLote <> 00 and ws-fs-arqLote <> 10 then
+                   move 7                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqLote                        to ws-msn-erro-cod
+                   move "Erro ao ler cargaAlunos.txt."       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqLote = 00 then
+                   add 1 to ws-qtd-lidos
+                   perform valida-linha-lote
+                   perform grava-linha-relatorio
+
+                   if dados-do-aluno-ok then
+                       perform grava-matricula
+                       add 1 to ws-qtd-aceitos
+                   else
+                       add 1 to ws-qtd-rejeitados
+                   end-if
+               end-if
+           end-perform
+
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-qtd-lidos      to ws-lt-lidos
+           move ws-lin-total      to rel-linha
+           write rel-linha
+           move ws-qtd-aceitos    to ws-lt-aceitos
+           move ws-lin-total-aceitos to rel-linha
+           write rel-linha
+           move ws-qtd-rejeitados to ws-lt-rejeitados
+           move ws-lin-total-rejeitados to rel-linha
+           write rel-linha
+
+           close arqLote
+           close arqCad
+           close relCarga
+
+           if ws-fs-arqLote <> 00 or ws-fs-arqCad <> 00 or ws-fs-relCarga <> 00 then
+               move 8                              to ws-msn-erro-ofsset
+               move ws-fs-arqCad                   to ws-msn-erro-cod
+               move "Erro ao fechar os arquivos."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Valida a linha de lote-reg lida - mesmos criterios do
+      *>  valida-dados-aluno do lista11exe1_sequencial. Preenche
+      *>  ws-msn-cad-erro com o motivo quando os dados nao estao ok.
+      *>------------------------------------------------------------------------
+       valida-linha-lote section.
+
+           move "S" to ws-dados-validos
+           move spaces to ws-msn-cad-erro
+
+           move zeros to ws-tally-arroba
+           inspect lote-email tallying ws-tally-arroba for all "@"
+
+           evaluate true
+               when lote-nome-alu = spaces
+                   move "N" to ws-dados-validos
+                   move "Nome do aluno em branco."
+                       to ws-msn-cad-erro
+
+               when lote-dn-barra1  <> "/"
+                 or lote-dn-barra2  <> "/"
+                 or lote-dn-dia     not numeric
+                 or lote-dn-mes     not numeric
+                 or lote-dn-ano     not numeric
+                 or not lote-dn-dia-valido
+                 or not lote-dn-mes-valido
+                 or not lote-dn-ano-valido
+                   move "N" to ws-dados-validos
+                   move "Data de nasc. invalida (DD/MM/AAAA)."
+                       to ws-msn-cad-erro
+
+               when not lote-fase-dentro-da-faixa
+                   move "N" to ws-dados-validos
+                   move "Fase invalida (informe de 01 a 12)."
+                       to ws-msn-cad-erro
+
+               when lote-tel-cont = spaces
+                   move "N" to ws-dados-validos
+                   move "Telefone de contato em branco."
+                       to ws-msn-cad-erro
+
+               when lote-email = spaces
+                   move "N" to ws-dados-validos
+                   move "E-mail de contato em branco."
+                       to ws-msn-cad-erro
+
+               when ws-tally-arroba = zeros
+                   move "N" to ws-dados-validos
+                   move "E-mail invalido (deve conter @)."
+                       to ws-msn-cad-erro
+
+               when not lote-eh-alergico and not lote-n-eh-alergico
+                   move "N" to ws-dados-validos
+                   move "Campo alergico invalido (informe S ou N)."
+                       to ws-msn-cad-erro
+           end-evaluate
+           .
+       valida-linha-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava a linha de resultado (aceita ou rejeitada) no relatorio.
+      *>  Usa o proximo codigo quando a matricula foi aceita.
+      *>------------------------------------------------------------------------
+       grava-linha-relatorio section.
+
+           move lote-nome-alu to ws-ld-nome
+
+           if dados-do-aluno-ok then
+               compute ws-ld-cod = ws-maior-cod + 1
+               move "Aceita"     to ws-ld-situacao
+               move spaces       to ws-ld-motivo
+           else
+               move zeros          to ws-ld-cod
+               move "Rejeitada"    to ws-ld-situacao
+               move ws-msn-cad-erro to ws-ld-motivo
+           end-if
+
+           move ws-lin-detalhe to rel-linha
+           write rel-linha
+           .
+       grava-linha-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava no arqCad a matricula aceita, com o proximo codigo.
+      *>------------------------------------------------------------------------
+       grava-matricula section.
+
+           compute ws-maior-cod = ws-maior-cod + 1
+
+           move ws-maior-cod    to fd-cod
+           move lote-nome-alu   to fd-nome-alu
+           move lote-nome-mae   to fd-nome-mae
+           move lote-nome-pai   to fd-nome-pai
+           move lote-data-nasc  to fd-data-nasc
+           move lote-fase       to fd-fase
+           move lote-tel-cont   to fd-tel-cont
+           move lote-email      to fd-email
+           move lote-endereco   to fd-endereco
+           move lote-alergico   to fd-alergico
+
+           write fd-cad
+
+           if ws-fs-arqCad <> 00 then
+               move 9                               to ws-msn-erro-ofsset
+               move ws-fs-arqCad                    to ws-msn-erro-cod
+               move "Erro ao gravar no arqCad.txt." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform grava-auditoria
+           .
+       grava-matricula-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha na trilha de auditoria para o codigo recem-gravado
+      *>  em fd-cod - carimba com o usuario do sistema operacional e a
+      *>  data/hora atuais, igual ao lista11exe1_sequencial.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           open extend arqAuditoria
+
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+               close arqAuditoria
+               open extend arqAuditoria
+           end-if
+
+           if ws-fs-arqAuditoria <> 00 and ws-fs-arqAuditoria <> 05 then
+               move 10                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao abrir arqAuditoria.txt."   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move fd-cod           to aud-cod
+           move "INCL. LOTE"     to aud-acao
+           move ws-audit-usuario to aud-usuario
+           accept aud-data from date yyyymmdd
+           accept aud-hora from time
+
+           write aud-reg
+
+           if ws-fs-arqAuditoria <> 00 then
+               move 11                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao gravar na auditoria."      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+
+           if ws-fs-arqAuditoria <> 00 then
+               move 12                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao fechar arqAuditoria.txt."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+
+      *>   imprimindo mensagens de erro
+           display ws-msn-erro-ofsset
+           display ws-msn-erro-cod
+           display ws-msn-erro-text
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
