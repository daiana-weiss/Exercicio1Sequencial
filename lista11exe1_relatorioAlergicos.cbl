@@ -0,0 +1,189 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exe1_relatorioAlergicos".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>   Relatorio de alergicos: le o arqCad usado pelo lista11exe1_sequencial
+      *>   e gera, em relatorioAlergicos.txt, a lista de alunos marcados como
+      *>   alergicos (fd-eh-alergico) com o telefone de contato de emergencia -
+      *>   para a cozinha conferir antes de cada lanche/almoco, sem precisar
+      *>   acessar o cadastro completo.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCad assign to "arqCad.txt" *> cadastro de alunos (somente leitura)
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCad.
+
+           select relAlergicos assign to "relatorioAlergicos.txt" *> relatorio gerado
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relAlergicos.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCad.
+           copy "cadreg.cpy".
+
+       fd relAlergicos.
+       01 rel-linha                                pic X(080).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCad                             pic  9(02).
+       77 ws-fs-relAlergicos                       pic  9(02).
+
+       77 ws-qtd-alergicos                         pic  9(04) value zeros.
+
+       01 ws-lin-titulo.
+           05 filler                               pic x(080) value
+              "Lista de alunos alergicos - contato de emergencia".
+
+       01 ws-lin-cabecalho.
+           05 filler                               pic x(040) value "Nome do Aluno".
+           05 filler                               pic x(040) value "Telefone de contato".
+
+       01 ws-lin-detalhe.
+           05 ws-ld-nome                           pic x(040).
+           05 ws-ld-tel                            pic x(040).
+
+       01 ws-lin-total.
+           05 filler                               pic x(019) value "Total de alergicos ".
+           05 ws-lt-qtd                            pic zzz9.
+
+       01 ws-lin-branco                            pic x(080) value spaces.
+
+       77 ws-msn-erro-ofsset                       pic 9(02).
+       77 ws-msn-erro-cod                          pic 9(02).
+       77 ws-msn-erro-text                         pic X(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqCad e filtra os alergicos
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           open input arqCad
+
+           if ws-fs-arqCad <> 00 then
+               move 1                              to ws-msn-erro-ofsset
+               move ws-fs-arqCad                   to ws-msn-erro-cod
+               move "Erro ao abrir arqCad.txt."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output relAlergicos
+
+           if ws-fs-relAlergicos <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-relAlergicos                     to ws-msn-erro-cod
+               move "Erro ao abrir relatorioAlergicos.txt." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-lin-titulo to rel-linha
+           write rel-linha
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-lin-cabecalho to rel-linha
+           write rel-linha
+
+           perform until ws-fs-arqCad = 10
+               read arqCad
+
+               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                   move 3                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                to ws-msn-erro-cod
+                   move "Erro ao ler arqCad.txt."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCad = 00 and fd-eh-alergico then
+                   move fd-nome-alu    to ws-ld-nome
+                   move fd-tel-cont    to ws-ld-tel
+                   move ws-lin-detalhe to rel-linha
+                   write rel-linha
+                   add 1 to ws-qtd-alergicos
+               end-if
+           end-perform
+
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-qtd-alergicos to ws-lt-qtd
+           move ws-lin-total    to rel-linha
+           write rel-linha
+
+           close arqCad
+           close relAlergicos
+
+           if ws-fs-arqCad <> 00 or ws-fs-relAlergicos <> 00 then
+               move 4                              to ws-msn-erro-ofsset
+               move ws-fs-relAlergicos             to ws-msn-erro-cod
+               move "Erro ao fechar os arquivos."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+
+      *>   imprimindo mensagens de erro
+           display ws-msn-erro-ofsset
+           display ws-msn-erro-cod
+           display ws-msn-erro-text
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
