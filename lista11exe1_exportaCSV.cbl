@@ -0,0 +1,242 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exe1_exportaCSV".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>   Exportacao CSV: le o arqCad usado pelo lista11exe1_sequencial e
+      *>   gera exportCad.csv, um arquivo separado por virgulas com os mesmos
+      *>   campos (fd-cod, fd-nome-alu, fd-nome-mae, fd-nome-pai, fd-data-nasc,
+      *>   fd-fase, fd-tel-cont, fd-email, fd-endereco, fd-alergico), para
+      *>   carregar na ferramenta de mala direta e na planilha de boletins
+      *>   sem transcrever os registros na mao.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCad assign to "arqCad.txt" *> cadastro de alunos (somente leitura)
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCad.
+
+           select csvCad assign to "exportCad.csv" *> arquivo csv gerado
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-csvCad.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCad.
+           copy "cadreg.cpy".
+
+       fd csvCad.
+       01 csv-linha                                pic X(300).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCad                             pic  9(02).
+       77 ws-fs-csvCad                             pic  9(02).
+
+      *>----Variaveis usadas para montar cada linha csv, cortando os espacos
+      *>   em branco a direita de cada campo alfanumerico de tamanho fixo.
+       77 ws-campo                                 pic  x(100) value spaces.
+       77 ws-tam                                   pic  9(003) value zeros.
+       77 ws-pos                                   pic  9(003) value zeros.
+       77 ws-ptr                                   pic  9(003) value 1.
+
+       01 ws-linha-csv                             pic  x(300) value spaces.
+
+       77 ws-msn-erro-ofsset                       pic 9(02).
+       77 ws-msn-erro-cod                          pic 9(02).
+       77 ws-msn-erro-text                         pic X(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqCad e grava cada registro em csv
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           open input arqCad
+
+           if ws-fs-arqCad <> 00 then
+               move 1                              to ws-msn-erro-ofsset
+               move ws-fs-arqCad                   to ws-msn-erro-cod
+               move "Erro ao abrir arqCad.txt."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output csvCad
+
+           if ws-fs-csvCad <> 00 then
+               move 2                                  to ws-msn-erro-ofsset
+               move ws-fs-csvCad                       to ws-msn-erro-cod
+               move "Erro ao abrir exportCad.csv."     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>       cabecalho do csv
+           move "codigo,nome,nome_mae,nome_pai,data_nasc,fase,telefone,email,endereco,alergico"
+               to csv-linha
+           write csv-linha
+
+           perform until ws-fs-arqCad = 10
+               read arqCad
+
+               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                   move 3                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                to ws-msn-erro-cod
+                   move "Erro ao ler arqCad.txt."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCad = 00 then
+                   perform monta-linha-csv
+
+                   move ws-linha-csv to csv-linha
+                   write csv-linha
+               end-if
+           end-perform
+
+           close arqCad
+           close csvCad
+
+           if ws-fs-arqCad <> 00 or ws-fs-csvCad <> 00 then
+               move 4                              to ws-msn-erro-ofsset
+               move ws-fs-csvCad                   to ws-msn-erro-cod
+               move "Erro ao fechar os arquivos."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta em ws-linha-csv uma linha csv com os 10 campos do fd-cad
+      *>  atualmente lido, cortando espacos a direita dos campos de texto.
+      *>------------------------------------------------------------------------
+       monta-linha-csv section.
+
+           move spaces to ws-linha-csv
+           move 1      to ws-ptr
+
+           string fd-cod delimited by size
+                  ","    delimited by size
+               into ws-linha-csv with pointer ws-ptr
+           end-string
+
+           move fd-nome-alu to ws-campo
+           perform acrescenta-campo-csv
+
+           move fd-nome-mae to ws-campo
+           perform acrescenta-campo-csv
+
+           move fd-nome-pai to ws-campo
+           perform acrescenta-campo-csv
+
+           move fd-data-nasc to ws-campo
+           perform acrescenta-campo-csv
+
+           string fd-fase delimited by size
+                  ","     delimited by size
+               into ws-linha-csv with pointer ws-ptr
+           end-string
+
+           move fd-tel-cont to ws-campo
+           perform acrescenta-campo-csv
+
+           move fd-email to ws-campo
+           perform acrescenta-campo-csv
+
+           move fd-endereco to ws-campo
+           perform acrescenta-campo-csv
+
+           string fd-alergico delimited by size
+               into ws-linha-csv with pointer ws-ptr
+           end-string
+           .
+       monta-linha-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Corta os espacos a direita de ws-campo e acrescenta o resultado,
+      *>  seguido de virgula, em ws-linha-csv na posicao ws-ptr.
+      *>------------------------------------------------------------------------
+       acrescenta-campo-csv section.
+
+           move zeros to ws-tam
+           perform varying ws-pos from length of ws-campo by -1
+                   until ws-pos = 0 or ws-campo(ws-pos:1) <> space
+           end-perform
+           move ws-pos to ws-tam
+
+           if ws-tam > 0 then
+               string ws-campo(1:ws-tam) delimited by size
+                   into ws-linha-csv with pointer ws-ptr
+               end-string
+           end-if
+
+           string "," delimited by size
+               into ws-linha-csv with pointer ws-ptr
+           end-string
+           .
+       acrescenta-campo-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+
+      *>   imprimindo mensagens de erro
+           display ws-msn-erro-ofsset
+           display ws-msn-erro-cod
+           display ws-msn-erro-text
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
