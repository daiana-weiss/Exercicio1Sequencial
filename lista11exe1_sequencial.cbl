@@ -24,6 +24,22 @@
            lock mode is automatic               *> forma de tratamento dead lock (evita que duas pessoas mexam no arquivo ao mesmo tempo)
            file status is ws-fs-arqCad.         *> file status (nessa variavel vai aparecer o codigo de status do arquivo. se for diferente de 0, eh erro.)
 
+      *>   arquivo auxiliar usado para regravar o arqCad quando um registro
+      *>   eh alterado ou excluido (arqCad eh sequencial, nao aceita delete)
+           select arqCadTmp assign to "arqCadTmp.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCadTmp.
+
+      *>   trilha de auditoria - uma linha por inclusao/alteracao/exclusao
+      *>   de cadastro, para responder quem mexeu e quando.
+           select arqAuditoria assign to "arqAuditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -46,10 +62,30 @@
                88 fd-eh-alergico                   value "S" "s". *> se sim, fd-eh-alergico = verdadeiro
                88 fd-n-eh-alergico                 value "N" "n". *> se nao, fd-n-eh-alergico = verdadeiro
 
+      *>   registro do arquivo auxiliar de regravacao - mesmos campos do fd-cad,
+      *>   com prefixo proprio pois as duas fd's convivem no mesmo programa.
+       fd arqCadTmp.
+       01 fd-cad-tmp.
+           05 fd-tmp-cod                           pic 9(004).
+           05 fd-tmp-nome-alu                      pic X(035).
+           05 fd-tmp-nome-mae                      pic X(035).
+           05 fd-tmp-nome-pai                      pic X(035).
+           05 fd-tmp-data-nasc                     pic X(010).
+           05 fd-tmp-fase                          pic 9(002).
+           05 fd-tmp-tel-cont                      pic X(015).
+           05 fd-tmp-email                         pic X(025).
+           05 fd-tmp-endereco                      pic X(100).
+           05 fd-tmp-alergico                      pic X(001).
+
+       fd arqAuditoria.
+           copy "auditreg.cpy".
+
       *>----Variaveis de trabalho
        working-storage section.
 
        77 ws-fs-arqCad                             pic  9(02).
+       77 ws-fs-arqCadTmp                          pic  9(02).
+       77 ws-fs-arqAuditoria                       pic  9(02).
 
        01 ws-cad.
            05 ws-cod                               pic 9(004) value zeros.
@@ -57,7 +93,17 @@
            05 ws-nome-mae                          pic X(035) value spaces.
            05 ws-nome-pai                          pic X(035) value spaces.
            05 ws-data-nasc                         pic X(010) value spaces.
+           05 ws-data-nasc-val redefines ws-data-nasc.
+               10 ws-dn-dia                        pic 9(002).
+                   88 ws-dn-dia-valido              value 1 thru 31.
+               10 ws-dn-barra1                     pic x(001).
+               10 ws-dn-mes                        pic 9(002).
+                   88 ws-dn-mes-valido              value 1 thru 12.
+               10 ws-dn-barra2                     pic x(001).
+               10 ws-dn-ano                        pic 9(004).
+                   88 ws-dn-ano-valido              value 1900 thru 2100.
            05 ws-fase                              pic 9(002) value zeros.
+               88 ws-fase-dentro-da-faixa          value 1 thru 12.
            05 ws-tel-cont                          pic X(015) value spaces.
            05 ws-email                             pic X(025) value spaces.
            05 ws-endereco                          pic X(100) value spaces.
@@ -68,6 +114,7 @@
        01 ws-tela-menu.
           05  ws-cadastro-aluno                    pic  x(01).
           05  ws-consulta-cadastro                 pic  x(01).
+          05  ws-altera-cadastro                   pic  x(01).
 
 
        77 ws-sair                                  pic  x(01).
@@ -81,6 +128,39 @@
        77 ws-msn-erro-cod                          pic 9(02).
        77 ws-msn-erro-text                         pic X(42).
 
+      *>----Variaveis da alteracao/exclusao de cadastro
+       77 ws-cod-busca                             pic 9(004) value zeros.
+
+       77 ws-reg-achado                            pic x(001) value "N".
+          88  ws-reg-encontrado                    value "S".
+          88  ws-reg-nao-encontrado                value "N".
+
+       77 ws-acao                                  pic x(001) value spaces.
+          88  ws-alterar-reg                       value "A" "a".
+          88  ws-excluir-reg                       value "E" "e".
+
+       77 ws-msn-aviso                              pic X(050) value spaces.
+
+      *>----Variaveis da consulta de cadastro
+       77 ws-cod-consulta                          pic 9(004) value zeros.
+
+      *>----Variaveis da validacao do cadastro (req. de nao gravar dado invalido)
+       77 ws-tally-arroba                          pic 9(002) value zeros.
+
+       77 ws-dados-validos                         pic x(001) value "N".
+          88  dados-do-aluno-ok                    value "S".
+          88  dados-do-aluno-invalidos             value "N".
+
+       77 ws-msn-cad-erro                          pic X(070) value spaces.
+
+       77 ws-maior-cod                             pic 9(004) value zeros.
+
+      *>----Variaveis da trilha de auditoria (quem mexeu e quando)
+       77 ws-audit-usuario                         pic X(020) value spaces.
+
+       77 ws-aud-cod                               pic 9(004) value zeros.
+       77 ws-aud-acao                              pic X(010) value spaces.
+
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -100,10 +180,12 @@
            05 line 03 col 01 value "      MENU                                                                       ".
            05 line 04 col 01 value "        [ ]Cadastro de Alunos                                                    ".
            05 line 05 col 01 value "        [ ]Consulta de Cadastro                                                  ".
+           05 line 06 col 01 value "        [ ]Alterar/Excluir Cadastro                                              ".
 
            05 sc-sair-menu  line 01  col 71 pic x(001) using ws-sair                 foreground-color 12.
            05 sc-endereco      line 04  col 10 pic x(001) using ws-cadastro-aluno    foreground-color 15.
            05 sc-alergico      line 05  col 10 pic x(001) using ws-consulta-cadastro foreground-color 15.
+           05 sc-altera        line 06  col 10 pic x(001) using ws-altera-cadastro   foreground-color 15.
 
 
 
@@ -124,10 +206,11 @@
            05 line 10 col 01 value "       E-mail        :                                                           ".
            05 line 11 col 01 value "       Endereco      :                                                           ".
            05 line 13 col 01 value "       Alergico (S/N):                                                           ".
+           05 line 15 col 01 value "                                                                                  ".
 
 
            05 sc-sair-cad-alu  line 01  col 71 pic x(001) using ws-sair      foreground-color 12.
-           05 sc-cod           line 03  col 23 pic 9(004) using ws-cod       foreground-color 15.
+           05 sc-cod           line 03  col 23 pic 9(004) from  ws-cod       foreground-color 12.
            05 sc-nome-aluno    line 04  col 23 pic x(035) using ws-nome-alu  foreground-color 15.
            05 sc-mae           line 05  col 23 pic x(035) using ws-nome-mae  foreground-color 15.
            05 sc-pai           line 06  col 23 pic x(035) using ws-nome-pai  foreground-color 15.
@@ -137,6 +220,23 @@
            05 sc-email         line 10  col 23 pic x(025) using ws-email     foreground-color 15.
            05 sc-endereco      line 11  col 23 pic x(100) using ws-endereco  foreground-color 15.
            05 sc-alergico      line 13  col 23 pic x(001) using ws-alergico  foreground-color 15.
+           05 sc-msn-cad-erro  line 15  col 08 pic x(070) from  ws-msn-cad-erro foreground-color 12.
+
+
+       01  tela-busca-consulta.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Alunos                               ".
+           05 line 03 col 01 value "      Consulta de Cadastro                                                       ".
+           05 line 05 col 01 value "       Codigo (0 = percorrer todos) :                                            ".
+           05 line 08 col 01 value "                                                                                  ".
+
+           05 sc-sair-busca-cns  line 01  col 71 pic x(001) using ws-sair          foreground-color 12.
+           05 sc-cod-consulta    line 05  col 40 pic 9(004) using ws-cod-consulta  foreground-color 15.
+           05 sc-msn-busca-cns   line 08  col 08 pic x(050) from  ws-msn-aviso     foreground-color 12.
 
 
        01  tela-consulta-cad.
@@ -171,6 +271,57 @@
            05 sc-alergico      line 13  col 23 pic x(001) from  ws-alergico  foreground-color 15.
 
 
+       01  tela-busca-cod.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Alunos                               ".
+           05 line 03 col 01 value "      Alterar/Excluir Cadastro                                                   ".
+           05 line 05 col 01 value "       Codigo do aluno :                                                         ".
+           05 line 08 col 01 value "                                                                                  ".
+
+           05 sc-sair-busca    line 01  col 71 pic x(001) using ws-sair       foreground-color 12.
+           05 sc-cod-busca     line 05  col 26 pic 9(004) using ws-cod-busca  foreground-color 15.
+           05 sc-msn-aviso     line 08  col 08 pic x(050) from  ws-msn-aviso  foreground-color 12.
+
+
+       01  tela-altera-exclui.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Alunos                               ".
+           05 line 03 col 01 value "       Codigo        :                                                           ".
+           05 line 04 col 01 value "       Nome          :                                                           ".
+           05 line 05 col 01 value "       Nome da mae   :                                                           ".
+           05 line 06 col 01 value "       Nome do pai   :                                                           ".
+           05 line 07 col 01 value "       Data nasc     :                                                           ".
+           05 line 08 col 01 value "       Fase          :                                                           ".
+           05 line 09 col 01 value "       Telefone      :                                                           ".
+           05 line 10 col 01 value "       E-mail        :                                                           ".
+           05 line 11 col 01 value "       Endereco      :                                                           ".
+           05 line 13 col 01 value "       Alergico (S/N):                                                           ".
+           05 line 14 col 01 value "       Acao (A-Alterar  E-Excluir):                                              ".
+           05 line 16 col 01 value "                                                                                  ".
+
+           05 sc-sair-alt-exc  line 01  col 71 pic x(001) using ws-sair      foreground-color 12.
+           05 sc-cod           line 03  col 23 pic 9(004) from  ws-cod       foreground-color 12.
+           05 sc-nome-aluno    line 04  col 23 pic x(035) using ws-nome-alu  foreground-color 15.
+           05 sc-mae           line 05  col 23 pic x(035) using ws-nome-mae  foreground-color 15.
+           05 sc-pai           line 06  col 23 pic x(035) using ws-nome-pai  foreground-color 15.
+           05 sc-data-nasc     line 07  col 23 pic x(010) using ws-data-nasc foreground-color 15.
+           05 sc-fase          line 08  col 23 pic 9(002) using ws-fase      foreground-color 15.
+           05 sc-telefone      line 09  col 23 pic x(015) using ws-tel-cont  foreground-color 15.
+           05 sc-email         line 10  col 23 pic x(025) using ws-email     foreground-color 15.
+           05 sc-endereco      line 11  col 23 pic x(100) using ws-endereco  foreground-color 15.
+           05 sc-alergico      line 13  col 23 pic x(001) using ws-alergico  foreground-color 15.
+           05 sc-acao          line 14  col 36 pic x(001) using ws-acao      foreground-color 15.
+           05 sc-msn-alt-exc   line 16  col 08 pic x(050) from  ws-msn-aviso foreground-color 12.
+
+
 
       *>Declaração do corpo do programa
        procedure division.
@@ -181,10 +332,16 @@
            perform finaliza.
 
       *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
+      *>  Procedimentos de inicialização - identifica o usuario logado no
+      *>  sistema operacional, usado depois para carimbar a auditoria.
       *>------------------------------------------------------------------------
        inicializa section.
 
+           accept ws-audit-usuario from environment "USER"
+
+           if ws-audit-usuario = spaces then
+               move "DESCONHECIDO" to ws-audit-usuario
+           end-if
            .
        inicializa-exit.
            exit.
@@ -198,6 +355,7 @@
                 display erase
                 move spaces to ws-cadastro-aluno
                 move spaces to ws-consulta-cadastro
+                move spaces to ws-altera-cadastro
                 move spaces to ws-sair
 
                 display tela-menu
@@ -211,6 +369,10 @@
                 or ws-consulta-cadastro = "x" then
                        perform consulta-cad-aluno
                 end-if
+                if ws-altera-cadastro = "X"
+                or ws-altera-cadastro = "x" then
+                       perform altera-exclui-aluno
+                end-if
            end-perform
            .
        processamento-exit.
@@ -221,49 +383,93 @@
       *>------------------------------------------------------------------------
        consulta-cad-aluno section.
 
-      *>   abrindo arquivo apenas para leitura
-           open input arqCad
+           move spaces to ws-sair
 
-      *>       tratamento de file status
-               if ws-fs-arqCad <> 00 then
-                   move 1                                 to ws-msn-erro-ofsset
-                   move ws-fs-arqCad                      to ws-msn-erro-cod
-                   move "Erro ao abrir arq. para consulta" to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
+           perform until voltar
 
-           perform until voltar or ws-fs-arqCad = 10
-      *> -------------  Ler dados do arquivo
-               read arqCad
-      *>       tratamento de file status
-               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
-                   move 2                                 to ws-msn-erro-ofsset
-                   move ws-fs-arqCad                      to ws-msn-erro-cod
-                   move "Erro ao ler arq. para consulta." to ws-msn-erro-text
-                   perform finaliza-anormal
+               move zeros  to ws-cod-consulta
+               move spaces to ws-msn-aviso
+               move spaces to ws-sair
+
+               display tela-busca-consulta
+               accept tela-busca-consulta
+
+               if not voltar and not fechar-programa then
+
+      *>           abrindo arquivo apenas para leitura
+                   open input arqCad
+
+      *>               tratamento de file status
+                       if ws-fs-arqCad <> 00 then
+                           move 1                                 to ws-msn-erro-ofsset
+                           move ws-fs-arqCad                      to ws-msn-erro-cod
+                           move "Erro ao abrir arq. para consulta" to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                   if ws-cod-consulta = zeros then
+
+      *>               sem codigo informado: percorre o arquivo todo, como antes
+                       perform until voltar or ws-fs-arqCad = 10
+      *> -------------          Ler dados do arquivo
+                           read arqCad
+      *>                   tratamento de file status
+                           if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                               move 2                                 to ws-msn-erro-ofsset
+                               move ws-fs-arqCad                      to ws-msn-erro-cod
+                               move "Erro ao ler arq. para consulta." to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           if ws-fs-arqCad = 00 then
+      *>                       move os dados da var do arquivo para as variaveis de trabalho
+                               move  fd-cad       to  ws-cad
+
+                               display tela-consulta-cad
+                               accept tela-consulta-cad
+                           end-if
+                       end-perform
+
+                   else
+
+      *>               codigo informado: procura direto o registro desejado
+                       move "N" to ws-reg-achado
+
+                       perform until ws-fs-arqCad = 10 or ws-reg-encontrado
+                           read arqCad
+                           if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                               move 2                                 to ws-msn-erro-ofsset
+                               move ws-fs-arqCad                      to ws-msn-erro-cod
+                               move "Erro ao ler arq. para consulta." to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           if ws-fs-arqCad = 00 and fd-cod = ws-cod-consulta then
+                               move fd-cad to ws-cad
+                               move "S"    to ws-reg-achado
+                           end-if
+                       end-perform
+
+                       if ws-reg-encontrado then
+                           display tela-consulta-cad
+                           accept tela-consulta-cad
+                       else
+                           move "Codigo nao encontrado no cadastro." to ws-msn-aviso
+                       end-if
+                   end-if
+
+      *>           fechar arquivo
+                   close arqCad
+
+      *>           tratamento de file status
+                   if ws-fs-arqCad <> 00 then
+                       move 3                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqCad                       to ws-msn-erro-cod
+                       move "Erro ao fechar arq. de consulta." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                end-if
-
-
-      *>       move os dados da var do arquivo para as variaveis de trabalho
-               move  fd-cad       to  ws-cad
-
-               display tela-consulta-cad
-               accept tela-consulta-cad
-
            end-perform
-
-      *>   fechar arquivo
-           close arqCad
-
-      *>   tratamento de file status
-           if ws-fs-arqCad <> 00 then
-               move 3                                  to ws-msn-erro-ofsset
-               move ws-fs-arqCad                       to ws-msn-erro-cod
-               move "Erro ao fechar arq. de consulta." to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
            .
        consulta-cad-aluno-exit.
            exit.
@@ -273,10 +479,59 @@
       *>------------------------------------------------------------------------
        cadastra-aluno section.
 
+      *>   descobrindo o maior codigo ja cadastrado, para numerar o proximo
+      *>   aluno automaticamente - acaba com o risco de dois operadores
+      *>   digitarem o mesmo codigo no mesmo dia.
+           move zeros to ws-maior-cod
+           open input arqCad
+
+           if ws-fs-arqCad = 00 then
+               perform until ws-fs-arqCad = 10
+                   read arqCad
+
+                   if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                       move 18                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqCad                           to ws-msn-erro-cod
+                       move "Erro ao ler arq. p/ prox. codigo."    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqCad = 00 and fd-cod > ws-maior-cod then
+                       move fd-cod to ws-maior-cod
+                   end-if
+               end-perform
+
+               close arqCad
+
+               if ws-fs-arqCad <> 00 then
+                   move 19                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                           to ws-msn-erro-cod
+                   move "Erro ao fechar arq. p/ prox. codigo." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>       arqCad.txt ainda nao existe: o primeiro aluno sera o codigo 0001
+           else
+               if ws-fs-arqCad <> 35 then
+                   move 20                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                           to ws-msn-erro-cod
+                   move "Erro ao abrir arq. p/ prox. codigo."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
       *>    abrindo o arquivo com o comando extend - se nao tiver um arquivo existente ele cria. se tiver,
       *>   ele continua cadastrando neste mesmo arquivo.
            open extend arqCad
 
+      *>   arqCad.txt ainda nao existe (status 35): cria o arquivo vazio
+      *>   e abre extend de novo, ja que o extend sozinho nao cria aqui.
+           if ws-fs-arqCad = 35 then
+               open output arqCad
+               close arqCad
+               open extend arqCad
+           end-if
+
       *>   tratamento de file status
            if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 05 then
                move 4                                 to ws-msn-erro-ofsset
@@ -288,8 +543,8 @@
 
       *>   pedindo as informacoes do cadastro do aluno
            perform until voltar
-      *>       inicializando variaveis
-               move zeros  to  ws-cod
+      *>       inicializando variaveis - o codigo eh calculado, nao digitado
+               compute ws-cod = ws-maior-cod + 1
                move spaces to  ws-nome-alu
                move spaces to  ws-nome-mae
                move spaces to  ws-nome-pai
@@ -299,20 +554,33 @@
                move spaces to  ws-email
                move spaces to  ws-endereco
                move spaces to  ws-alergico
+               move spaces to  ws-msn-cad-erro
+               move "N"    to  ws-dados-validos
 
-      *>       recebendo os dados do cadastro
-               display tela-cad-aluno
-               accept tela-cad-aluno
+      *>       insiste na mesma ficha ate os dados ficarem validos ou o
+      *>       operador desistir (Sair) - so entao passa para o proximo aluno
+               perform until dados-do-aluno-ok or voltar
 
-      *> -------------  Salvar dados no arquivo ------------------
-      *>       mover as informacoes obtidas para a var do arquivo
-               move  ws-cad       to  fd-cad
+      *>           recebendo os dados do cadastro
+                   display tela-cad-aluno
+                   accept tela-cad-aluno
+
+                   if not voltar and not fechar-programa then
+                       perform valida-dados-aluno
+                   end-if
+               end-perform
 
-      *>       gravar as informacoes obtidas no arquivo
-               if ws-nome-alu <> spaces then
+      *> -------------  Salvar dados no arquivo ------------------
+               if dados-do-aluno-ok then
+      *>           mover as informacoes obtidas para a var do arquivo
+                   move  ws-cad       to  fd-cad
                    write fd-cad
-               end-if
+                   move  ws-cod       to  ws-maior-cod
 
+                   move ws-cod     to ws-aud-cod
+                   move "INCLUSAO" to ws-aud-acao
+                   perform grava-auditoria
+               end-if
 
            end-perform
 
@@ -330,6 +598,327 @@
        cadastra-aluno-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Valida os dados de ws-cad antes de gravar - data de nascimento tem
+      *>  que ter cara de data, fase tem que estar numa faixa valida de turma
+      *>  e o contato (telefone/e-mail) nao pode ficar em branco. Preenche
+      *>  ws-msn-cad-erro com o motivo quando os dados nao estao ok.
+      *>------------------------------------------------------------------------
+       valida-dados-aluno section.
+
+           move "S" to ws-dados-validos
+           move spaces to ws-msn-cad-erro
+
+           move zeros to ws-tally-arroba
+           inspect ws-email tallying ws-tally-arroba for all "@"
+
+           evaluate true
+               when ws-nome-alu = spaces
+                   move "N" to ws-dados-validos
+                   move "Informe o nome do aluno."
+                       to ws-msn-cad-erro
+
+               when ws-dn-barra1   <> "/"
+                 or ws-dn-barra2   <> "/"
+                 or ws-dn-dia      not numeric
+                 or ws-dn-mes      not numeric
+                 or ws-dn-ano      not numeric
+                 or not ws-dn-dia-valido
+                 or not ws-dn-mes-valido
+                 or not ws-dn-ano-valido
+                   move "N" to ws-dados-validos
+                   move "Data de nascimento invalida (use DD/MM/AAAA)."
+                       to ws-msn-cad-erro
+
+               when not ws-fase-dentro-da-faixa
+                   move "N" to ws-dados-validos
+                   move "Fase invalida (informe de 01 a 12)."
+                       to ws-msn-cad-erro
+
+               when ws-tel-cont = spaces
+                   move "N" to ws-dados-validos
+                   move "Informe o telefone de contato."
+                       to ws-msn-cad-erro
+
+               when ws-email = spaces
+                   move "N" to ws-dados-validos
+                   move "Informe o e-mail de contato."
+                       to ws-msn-cad-erro
+
+               when ws-tally-arroba = zeros
+                   move "N" to ws-dados-validos
+                   move "E-mail invalido (deve conter @)."
+                       to ws-msn-cad-erro
+           end-evaluate
+           .
+       valida-dados-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de alteracao/exclusao de cadastro - localiza por fd-cod e
+      *>  regrava o arqCad com o registro alterado ou sem o registro excluido.
+      *>------------------------------------------------------------------------
+       altera-exclui-aluno section.
+
+           move spaces to ws-sair
+           move spaces to ws-msn-aviso
+
+           perform until voltar
+
+               move zeros    to ws-cod-busca
+               move spaces   to ws-msn-aviso
+               move spaces   to ws-sair
+
+               display tela-busca-cod
+               accept tela-busca-cod
+
+               if not voltar and not fechar-programa then
+
+                   move "N" to ws-reg-achado
+
+      *>           procurando o registro pelo codigo informado
+                   open input arqCad
+
+                   if ws-fs-arqCad <> 00 then
+                       move 6                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqCad                       to ws-msn-erro-cod
+                       move "Erro ao abrir arq. p/ alteracao." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   perform until ws-fs-arqCad = 10 or ws-reg-encontrado
+                       read arqCad
+
+                       if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                           move 7                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqCad                       to ws-msn-erro-cod
+                           move "Erro ao ler arq. p/ alteracao."   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       if ws-fs-arqCad = 00 and fd-cod = ws-cod-busca then
+                           move fd-cad to ws-cad
+                           move "S"    to ws-reg-achado
+                       end-if
+                   end-perform
+
+                   close arqCad
+
+                   if ws-fs-arqCad <> 00 then
+                       move 8                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqCad                       to ws-msn-erro-cod
+                       move "Erro ao fechar arq. p/ alteracao." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-reg-nao-encontrado then
+                       move "Codigo nao encontrado no cadastro." to ws-msn-aviso
+                   else
+                       move spaces to ws-acao
+                       display tela-altera-exclui
+                       accept tela-altera-exclui
+
+                       evaluate true
+                           when ws-alterar-reg
+                               perform valida-dados-aluno
+                               if dados-do-aluno-ok then
+                                   perform regrava-arquivo-cad
+                                   move "Cadastro alterado com sucesso." to ws-msn-aviso
+
+                                   move ws-cod-busca to ws-aud-cod
+                                   move "ALTERACAO"  to ws-aud-acao
+                                   perform grava-auditoria
+                               else
+                                   move ws-msn-cad-erro to ws-msn-aviso
+                               end-if
+                           when ws-excluir-reg
+                               perform regrava-arquivo-cad
+                               move "Cadastro excluido com sucesso." to ws-msn-aviso
+
+                               move ws-cod-busca to ws-aud-cod
+                               move "EXCLUSAO"   to ws-aud-acao
+                               perform grava-auditoria
+                           when other
+                               move "Nenhuma alteracao foi realizada." to ws-msn-aviso
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform
+           .
+       altera-exclui-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Regrava o arqCad inteiro, aplicando no registro de codigo ws-cod-busca
+      *>  a alteracao (fd-cad ja atualizado) ou a exclusao (omite o registro),
+      *>  conforme ws-acao. Usa arqCadTmp como area de trabalho porque arqCad
+      *>  eh sequencial e nao aceita DELETE nem mudar a quantidade de linhas.
+      *>------------------------------------------------------------------------
+       regrava-arquivo-cad section.
+
+           open input arqCad
+           open output arqCadTmp
+
+           if ws-fs-arqCad <> 00 or ws-fs-arqCadTmp <> 00 then
+               move 9                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCad                         to ws-msn-erro-cod
+               move "Erro ao abrir arq. p/ regravacao." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqCad = 10
+               read arqCad
+
+               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                   move 10                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                        to ws-msn-erro-cod
+                   move "Erro ao ler arq. p/ regravacao."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCad = 00 then
+                   if fd-cod = ws-cod-busca then
+                       if ws-alterar-reg then
+      *>                   ws-cad guarda os dados ja alterados (fd-cad foi
+      *>                   sobrescrito pelo read acima); regrava com ws-cad.
+                           move ws-cod         to fd-tmp-cod
+                           move ws-nome-alu    to fd-tmp-nome-alu
+                           move ws-nome-mae    to fd-tmp-nome-mae
+                           move ws-nome-pai    to fd-tmp-nome-pai
+                           move ws-data-nasc   to fd-tmp-data-nasc
+                           move ws-fase        to fd-tmp-fase
+                           move ws-tel-cont    to fd-tmp-tel-cont
+                           move ws-email       to fd-tmp-email
+                           move ws-endereco    to fd-tmp-endereco
+                           move ws-alergico    to fd-tmp-alergico
+                           write fd-cad-tmp
+                       end-if
+      *>               quando ws-excluir-reg, o registro simplesmente nao eh
+      *>               copiado para o arquivo auxiliar - fica excluido.
+                   else
+                       move fd-cod         to fd-tmp-cod
+                       move fd-nome-alu    to fd-tmp-nome-alu
+                       move fd-nome-mae    to fd-tmp-nome-mae
+                       move fd-nome-pai    to fd-tmp-nome-pai
+                       move fd-data-nasc   to fd-tmp-data-nasc
+                       move fd-fase        to fd-tmp-fase
+                       move fd-tel-cont    to fd-tmp-tel-cont
+                       move fd-email       to fd-tmp-email
+                       move fd-endereco    to fd-tmp-endereco
+                       move fd-alergico    to fd-tmp-alergico
+                       write fd-cad-tmp
+                   end-if
+               end-if
+           end-perform
+
+           close arqCad
+           close arqCadTmp
+
+           if ws-fs-arqCad <> 00 or ws-fs-arqCadTmp <> 00 then
+               move 11                                   to ws-msn-erro-ofsset
+               move ws-fs-arqCadTmp                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. p/ regravacao." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   copiando o arquivo auxiliar de volta para o arqCad definitivo
+           open input arqCadTmp
+           open output arqCad
+
+           if ws-fs-arqCad <> 00 or ws-fs-arqCadTmp <> 00 then
+               move 12                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCadTmp                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. p/ copia final." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqCadTmp = 10
+               read arqCadTmp
+
+               if ws-fs-arqCadTmp <> 00 and ws-fs-arqCadTmp <> 10 then
+                   move 13                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadTmp                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. p/ copia final." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCadTmp = 00 then
+                   move fd-tmp-cod         to fd-cod
+                   move fd-tmp-nome-alu    to fd-nome-alu
+                   move fd-tmp-nome-mae    to fd-nome-mae
+                   move fd-tmp-nome-pai    to fd-nome-pai
+                   move fd-tmp-data-nasc   to fd-data-nasc
+                   move fd-tmp-fase        to fd-fase
+                   move fd-tmp-tel-cont    to fd-tel-cont
+                   move fd-tmp-email       to fd-email
+                   move fd-tmp-endereco    to fd-endereco
+                   move fd-tmp-alergico    to fd-alergico
+                   write fd-cad
+               end-if
+           end-perform
+
+           close arqCadTmp
+           close arqCad
+
+           if ws-fs-arqCad <> 00 or ws-fs-arqCadTmp <> 00 then
+               move 14                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCad                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. p/ copia final." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       regrava-arquivo-cad-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha na trilha de auditoria (arqAuditoria.txt) para o
+      *>  codigo/acao ja deixados em ws-aud-cod/ws-aud-acao pelo chamador -
+      *>  carimba com o usuario do sistema operacional e a data/hora atuais.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           open extend arqAuditoria
+
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+               close arqAuditoria
+               open extend arqAuditoria
+           end-if
+
+           if ws-fs-arqAuditoria <> 00 and ws-fs-arqAuditoria <> 05 then
+               move 15                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao abrir arqAuditoria.txt."   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-aud-cod      to aud-cod
+           move ws-aud-acao     to aud-acao
+           move ws-audit-usuario to aud-usuario
+           accept aud-data from date yyyymmdd
+           accept aud-hora from time
+
+           write aud-reg
+
+           if ws-fs-arqAuditoria <> 00 then
+               move 16                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao gravar na auditoria."      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+
+           if ws-fs-arqAuditoria <> 00 then
+               move 17                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao fechar arqAuditoria.txt."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
       *>------------------------------------------------------------------------
