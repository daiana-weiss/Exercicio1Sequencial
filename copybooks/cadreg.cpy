@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------------
+      *> CADREG.CPY
+      *> Layout padrao do registro de cadastro de alunos (arqCad.txt).
+      *> Compartilhado pelos programas da familia lista11exe1 que leem
+      *> arqCad, para manter os campos identicos em todo lugar.
+      *>
+      *> Uso, dentro da file section de quem le/grava arqCad:
+      *>       fd  arqCad.
+      *>           copy "cadreg.cpy".
+      *>----------------------------------------------------------------
+       01 fd-cad.
+           05 fd-cod                               pic 9(004). *> codigo do aluno
+           05 fd-nome-alu                          pic X(035). *> nome do aluno
+           05 fd-nome-mae                          pic X(035). *> nome da mae do aluno
+           05 fd-nome-pai                          pic X(035). *> nome do pai do aluno
+           05 fd-data-nasc                         pic X(010). *> data de nascimento do aluno
+           05 fd-fase                              pic 9(002). *> fase em que o aluno esta
+           05 fd-tel-cont                          pic X(015). *> telefone de um dos pais
+           05 fd-email                             pic X(025). *> email de um dos pais
+           05 fd-endereco                          pic X(100). *> endereco da familia
+           05 fd-alergico                          pic X(001). *> eh alergico?
+               88 fd-eh-alergico                   value "S" "s". *> se sim, fd-eh-alergico = verdadeiro
+               88 fd-n-eh-alergico                 value "N" "n". *> se nao, fd-n-eh-alergico = verdadeiro
