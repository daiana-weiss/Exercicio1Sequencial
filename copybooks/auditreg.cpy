@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *> AUDITREG.CPY
+      *> Layout padrao do registro de auditoria (arqAuditoria.txt) - uma
+      *> linha por inclusao/alteracao/exclusao de cadastro, tanto pela
+      *> tela quanto pela carga em lote, para responder "quem mexeu e
+      *> quando" quando um responsavel questionar um dado do cadastro.
+      *>
+      *> Uso, dentro da file section de quem grava arqAuditoria:
+      *>       fd  arqAuditoria.
+      *>           copy "auditreg.cpy".
+      *>----------------------------------------------------------------
+       01 aud-reg.
+           05 aud-cod                              pic 9(004). *> codigo do aluno afetado
+           05 aud-acao                             pic X(010). *> INCLUSAO, ALTERACAO, EXCLUSAO ou INCL. LOTE
+           05 aud-usuario                          pic X(020). *> usuario do sistema operacional que fez a acao
+           05 aud-data                             pic 9(008). *> data da acao, formato AAAAMMDD
+           05 aud-hora                             pic 9(008). *> hora da acao, formato HHMMSScc
