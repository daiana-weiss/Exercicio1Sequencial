@@ -0,0 +1,214 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exe1_relAniversariantes".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>   Relatorio de aniversariantes: pede um mes (1 a 12) e le o arqCad
+      *>   usado pelo lista11exe1_sequencial, gerando em
+      *>   relatorioAniversariantes.txt a lista de alunos cujo fd-data-nasc
+      *>   (formato DD/MM/AAAA) cai naquele mes, com nome e endereco, para a
+      *>   secretaria mandar o bilhete de aniversario pelo correio.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCad assign to "arqCad.txt" *> cadastro de alunos (somente leitura)
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCad.
+
+           select relAniver assign to "relatorioAniversariantes.txt" *> relatorio gerado
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relAniver.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCad.
+           copy "cadreg.cpy".
+
+       fd relAniver.
+       01 rel-linha                                pic X(147).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCad                             pic  9(02).
+       77 ws-fs-relAniver                          pic  9(02).
+
+       77 ws-mes-desejado                          pic  9(002) value zeros.
+          88  ws-mes-valido                        value 1 thru 12.
+
+       01 ws-data-nasc                             pic X(010).
+       01 ws-data-nasc-val redefines ws-data-nasc.
+           05 ws-dn-dia                            pic 9(002).
+           05 ws-dn-barra1                         pic x(001).
+           05 ws-dn-mes                            pic 9(002).
+           05 ws-dn-barra2                         pic x(001).
+           05 ws-dn-ano                            pic 9(004).
+
+       77 ws-qtd-aniver                            pic  9(04) value zeros.
+
+       01 ws-lin-titulo.
+           05 filler                               pic x(035) value
+              "Aniversariantes do mes de ".
+           05 ws-lt-mes                            pic 99.
+
+       01 ws-lin-cabecalho.
+           05 filler                               pic x(035) value "Nome do Aluno".
+           05 filler                               pic x(012) value "Nasc.".
+           05 filler                               pic x(035) value "Endereco".
+
+       01 ws-lin-detalhe.
+           05 ws-ld-nome                           pic x(035).
+           05 ws-ld-data                           pic x(012).
+           05 ws-ld-endereco                       pic x(100).
+
+       01 ws-lin-total.
+           05 filler                               pic x(025) value "Total de aniversariantes ".
+           05 ws-lt-qtd                            pic zzz9.
+
+       01 ws-lin-branco                            pic x(080) value spaces.
+
+       77 ws-msn-erro-ofsset                       pic 9(02).
+       77 ws-msn-erro-cod                          pic 9(02).
+       77 ws-msn-erro-text                         pic X(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização - pede o mes desejado
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           perform until ws-mes-valido
+               display "Informe o mes de aniversario a pesquisar (01 a 12): "
+                   with no advancing
+               accept ws-mes-desejado
+           end-perform
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqCad e filtra pelo mes de nascimento
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           open input arqCad
+
+           if ws-fs-arqCad <> 00 then
+               move 1                              to ws-msn-erro-ofsset
+               move ws-fs-arqCad                   to ws-msn-erro-cod
+               move "Erro ao abrir arqCad.txt."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output relAniver
+
+           if ws-fs-relAniver <> 00 then
+               move 2                                          to ws-msn-erro-ofsset
+               move ws-fs-relAniver                            to ws-msn-erro-cod
+               move "Erro ao abrir relatorioAniversariantes." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-mes-desejado to ws-lt-mes
+           move ws-lin-titulo to rel-linha
+           write rel-linha
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-lin-cabecalho to rel-linha
+           write rel-linha
+
+           perform until ws-fs-arqCad = 10
+               read arqCad
+
+               if ws-fs-arqCad <> 00 and ws-fs-arqCad <> 10 then
+                   move 3                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCad                to ws-msn-erro-cod
+                   move "Erro ao ler arqCad.txt."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCad = 00 then
+                   move fd-data-nasc to ws-data-nasc
+
+                   if ws-dn-mes numeric and ws-dn-mes = ws-mes-desejado then
+                       move fd-nome-alu    to ws-ld-nome
+                       move fd-data-nasc   to ws-ld-data
+                       move fd-endereco to ws-ld-endereco
+                       move ws-lin-detalhe to rel-linha
+                       write rel-linha
+                       add 1 to ws-qtd-aniver
+                   end-if
+               end-if
+           end-perform
+
+           move ws-lin-branco to rel-linha
+           write rel-linha
+           move ws-qtd-aniver to ws-lt-qtd
+           move ws-lin-total  to rel-linha
+           write rel-linha
+
+           close arqCad
+           close relAniver
+
+           if ws-fs-arqCad <> 00 or ws-fs-relAniver <> 00 then
+               move 4                              to ws-msn-erro-ofsset
+               move ws-fs-relAniver                to ws-msn-erro-cod
+               move "Erro ao fechar os arquivos."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+
+      *>   imprimindo mensagens de erro
+           display ws-msn-erro-ofsset
+           display ws-msn-erro-cod
+           display ws-msn-erro-text
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
